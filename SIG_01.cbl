@@ -1,18 +1,806 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. INTEIRO_INPUT_EXAMPLE.
-           
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 USER_INPUT PIC 9(3).
-           01 SIGMOID PIC 9(9).9(9).
-           
-           PROCEDURE DIVISION.
-           DISPLAY "Entre um numero: "
-           ACCEPT USER_INPUT.
-           
-           
-           COMPUTE SIGMOID = 1 / (1 + (1 + USER_INPUT) ** -1).
-           
-           DISPLAY "Sigmoid de " USER_INPUT " Ã© " SIGMOID.
-           
-           STOP RUN.
+001000*
+001010* SIG_01  --  NIGHTLY SIGMOID SCORING BATCH
+001020*
+001030 IDENTIFICATION DIVISION.
+001040 PROGRAM-ID.                  SIG01.
+001050 AUTHOR.                      R SOARES  -  BATCH SCORING TEAM.
+001060 INSTALLATION.                SIGMOD DATA CENTER.
+001070 DATE-WRITTEN.                2026-08-09.
+001080 DATE-COMPILED.
+001090*
+001100* MODIFICATION HISTORY
+001110* DATE       INIT  DESCRIPTION
+001120* ---------- ----  -------------------------------------------
+001130* 2026-08-09 RS    CONVERTED FROM INTERACTIVE ACCEPT TO A BATCH
+001140*                  JOB STEP.  READS SIGIN01 SEQUENTIALLY AND
+001150*                  COMPUTES SIGMOID FOR EVERY RECORD IN THE FILE.
+001160* 2026-08-09 RS    ADDED SIGRPT01 PRINT FILE WITH HEADINGS, DATE
+001170*                  STAMP AND PAGE BREAKS.  DETAIL LINES NO LONGER
+001180*                  GO TO SYSOUT VIA DISPLAY.
+001190* 2026-08-09 RS    ADDED RANGE/NUMERIC EDIT ON THE INCOMING SCORE
+001200*                  AND A SIGREJ01 REJECT FILE FOR ANYTHING THAT
+001210*                  FAILS THE EDIT, SO A BAD RECORD NO LONGER
+001220*                  ABENDS OR POLLUTES THE SIGMOID OUTPUT.
+001230* 2026-08-09 RS    USER_INPUT AND THE SCORE RANGE ARE NOW SIGNED
+001240*                  SO VARIANCE/DELTA SCORES CAN BE NORMALIZED.
+001250*                  A SIZE ERROR ON THE SIGMOID COMPUTE (THE
+001260*                  FORMULA IS UNDEFINED AT SCORE = -1 OR -2) IS
+001270*                  NOW TRAPPED AND ROUTED TO SIGREJ01 INSTEAD OF
+001280*                  ABENDING THE STEP.
+001290* 2026-08-09 RS    ADDED SIGCHK01 CHECKPOINT FILE.  THE RUN SKIPS
+001300*                  PAST ANY RECORDS ALREADY PROCESSED ON A PRIOR
+001310*                  ABENDED ATTEMPT AND RE-CHECKPOINTS AFTER EVERY
+001311*                  RECORD.
+001330* 2026-08-09 RS    ADDED SIGAUD01 AUDIT TRAIL.  EVERY COMPUTED
+001340*                  USER_INPUT/SIGMOID PAIR IS LOGGED WITH THE RUN
+001350*                  ID AND A DATE/TIME STAMP FOR RECONCILIATION.
+001360* 2026-08-09 RS    SIGIN01 NOW CARRIES THE SIGREC01 RECORD LAYOUT
+001370*                  (RECORD ID, EFFECTIVE DATE, SOURCE CATEGORY,
+001380*                  SCORE) INSTEAD OF A BARE SCORE VALUE.  REJECT
+001390*                  AND AUDIT OUTPUT NOW CARRY THE RECORD ID TOO.
+001400* 2026-08-09 RS    ADDED SIGEXT01, A FIXED-FORMAT RECORD-ID/
+001410*                  SIGMOID EXTRACT FOR THE DOWNSTREAM SCORING
+001420*                  DASHBOARD FEED.
+001430* 2026-08-09 RS    ADDED A CONTROL SUMMARY REPORT, APPENDED TO
+001440*                  SIGRPT01 AT END OF RUN, SHOWING RECORD AND
+001450*                  REJECT COUNTS PLUS MIN/MAX/AVERAGE SIGMOID BY
+001460*                  SOURCE CATEGORY SO THE JOB CAN BE BALANCED.
+001470* 2026-08-09 RS    THE SIGMOID MATH IS NOW CALLED OUT TO SIGXFM1,
+001480*                  WHICH ALSO OFFERS A TANH AND A RELU CURVE.
+001490*                  THE FUNCTION TO RUN IS READ FROM SIGPRM01 AT
+001500*                  START OF RUN (DEFAULTS TO SIGMOID IF THE
+001510*                  PARAMETER FILE IS MISSING OR BLANK).  SINCE
+001520*                  TANH CAN GO NEGATIVE, THE SCORE RESULT FIELDS
+001530*                  (REPORT, AUDIT, EXTRACT, SUMMARY) ARE NOW
+001540*                  SIGNED THROUGHOUT.
+001550* 2026-08-09 RS    A RESTART NO LONGER LOSES THE PRIOR ATTEMPT
+001560*                  REPORT, REJECT, AUDIT AND EXTRACT OUTPUT --
+001570*                  SIGRPT01/SIGREJ01/SIGAUD01/SIGEXT01 ARE NOW
+001580*                  OPENED EXTEND RATHER THAN OUTPUT WHEN A PRIOR
+001590*                  CHECKPOINT IS FOUND.  SIGCHK01 NOW ALSO CARRIES
+001600*                  THE GOOD/REJECT COUNTS AND THE FULL CATEGORY
+001610*                  TABLE SO THE CONTROL SUMMARY BALANCES THE WHOLE
+001620*                  JOB, NOT JUST THE RECORDS AFTER THE CHECKPOINT.
+001630*                  A FULL CATEGORY TABLE NO LONGER MERGES AN
+001640*                  UNSEEN CATEGORY INTO AN UNRELATED SLOT -- IT IS
+001650*                  NOW ROUTED TO A DEDICATED OVERFLOW BUCKET AND
+001660*                  LOGGED.  THE SUMMARY REPORT MIN/MAX/AVG
+001670*                  SIGMOID HEADINGS ARE WIDENED TO LINE UP WITH
+001680*                  THEIR DETAIL COLUMNS.
+001682* 2026-08-09 RS    THE GRAND TOTAL LINE ON THE CONTROL SUMMARY NOW
+001684*                  LINES UP WITH ITS OWN HEADING AND DETAIL ROWS.
+001686*                  SIGCHK01 ALSO CARRIES THE PAGE COUNT NOW, SO
+001688*                  SIGRPT01 PAGE NUMBERING CONTINUES ACROSS A
+001690*                  RESTART INSTEAD OF STARTING BACK AT PAGE 1.
+001692*                  SIGREJ01 NOW RECORDS WHICH EDIT FAILED -- BAD
+001694*                  SIGN, NON-NUMERIC DIGITS, OUT-OF-RANGE SCORE,
+001696*                  OR A SIGXFM1 COMPUTE FAILURE -- INSTEAD OF ONE
+001698*                  CATCH-ALL REASON FOR EVERY REJECT.
+001699*
+001700* 2026-08-09 RS    THE SIGN/NUMERIC EDIT ON THE INCOMING SCORE NOW
+001710*                  RUNS BEFORE ANYTHING MOVES SR-SCORE TO
+001720*                  USER_INPUT -- REFERENCING SR-SCORE AS A MOVE
+001730*                  SOURCE WAS NORMALIZING A BAD SIGN BYTE IN
+001740*                  STORAGE BEFORE THE EDIT EVER SAW IT, SO A
+001750*                  BLANK OR INVALID SIGN WAS WRONGLY ACCEPTED.
+001760*                  ALSO, SIGCHK01 IS NOW WRITTEN AFTER EVERY
+001770*                  RECORD INSTEAD OF EVERY
+001780*                  WS-CHECKPOINT-INTERVAL RECORDS -- SIGRPT01,
+001790*                  SIGAUD01 AND SIGEXT01 ARE WRITTEN PER RECORD,
+001800*                  SO A COARSER CHECKPOINT LEFT A RESTART SKIPPING
+001810*                  FEWER INPUT RECORDS THAN THOSE FILES ALREADY
+001820*                  HELD, AND REOPENING THEM EXTEND DUPLICATED THE
+001830*                  RECORDS IN BETWEEN.  THE GRAND TOTAL LABEL ON
+001840*                  THE CONTROL SUMMARY NOW STARTS IN THE SAME
+001850*                  COLUMN AS THE HEADING AND DETAIL ROWS ABOVE IT.
+001860*
+001700 ENVIRONMENT DIVISION.
+001710 CONFIGURATION SECTION.
+001720 SOURCE-COMPUTER.             SIGMOD-BATCH.
+001730 OBJECT-COMPUTER.             SIGMOD-BATCH.
+001740 INPUT-OUTPUT SECTION.
+001750 FILE-CONTROL.
+001760     SELECT SIGIN01-FILE ASSIGN TO "SIGIN01"
+001770         ORGANIZATION IS SEQUENTIAL.
+001780     SELECT SIGRPT01-FILE ASSIGN TO "SIGRPT01"
+001790         ORGANIZATION IS SEQUENTIAL.
+001800     SELECT SIGREJ01-FILE ASSIGN TO "SIGREJ01"
+001810         ORGANIZATION IS SEQUENTIAL.
+001820     SELECT OPTIONAL SIGCHK01-FILE ASSIGN TO "SIGCHK01"
+001830         ORGANIZATION IS SEQUENTIAL
+001840         FILE STATUS IS WS-CHK-FILE-STATUS.
+001850     SELECT SIGAUD01-FILE ASSIGN TO "SIGAUD01"
+001860         ORGANIZATION IS SEQUENTIAL.
+001870     SELECT SIGEXT01-FILE ASSIGN TO "SIGEXT01"
+001880         ORGANIZATION IS SEQUENTIAL.
+001890     SELECT OPTIONAL SIGPRM01-FILE ASSIGN TO "SIGPRM01"
+001900         ORGANIZATION IS SEQUENTIAL
+001910         FILE STATUS IS WS-PRM-FILE-STATUS.
+001920*
+001930 DATA DIVISION.
+001940 FILE SECTION.
+001950 FD  SIGIN01-FILE
+001960         RECORDING MODE IS F.
+001970         COPY SIGREC01.
+001980*
+001990 FD  SIGRPT01-FILE
+002000         RECORDING MODE IS F.
+002010 01  SIGRPT01-RECORD           PIC X(80).
+002020*
+002030 FD  SIGREJ01-FILE
+002040         RECORDING MODE IS F.
+002050 01  SIGREJ01-RECORD.
+002060         05  RJ-RECORD-ID          PIC 9(9).
+002070         05  FILLER                PIC X(02) VALUE SPACES.
+002080         05  RJ-RAW-INPUT          PIC X(04).
+002090         05  FILLER                PIC X(02) VALUE SPACES.
+002100         05  RJ-REASON             PIC X(45).
+002110*
+002120 FD  SIGCHK01-FILE
+002130         RECORDING MODE IS F.
+002140 01  SIGCHK01-RECORD.
+002150         05  CHK-RECORD-COUNT      PIC 9(9).
+002160         05  CHK-GOOD-COUNT        PIC 9(9).
+002170         05  CHK-REJECT-COUNT      PIC 9(7).
+002175         05  CHK-PAGE-COUNT        PIC 9(4).
+002180         05  CHK-CAT-COUNT-USED    PIC 9(4).
+002190         05  CHK-CAT-OVERFLOW-SW   PIC X(01).
+002200         05  CHK-CAT-TABLE.
+002210             10  CHK-CAT-ENTRY         OCCURS 20 TIMES.
+002220                 15  CHK-CAT-NAME          PIC X(10).
+002230                 15  CHK-CAT-REC-COUNT     PIC 9(9).
+002240                 15  CHK-CAT-REJ-COUNT     PIC 9(9).
+002250                 15  CHK-CAT-MIN-SIGMOID   PIC S9(9)V9(9)
+002260                         SIGN IS LEADING SEPARATE CHARACTER.
+002270                 15  CHK-CAT-MAX-SIGMOID   PIC S9(9)V9(9)
+002280                         SIGN IS LEADING SEPARATE CHARACTER.
+002290                 15  CHK-CAT-TOTAL-SIGMOID PIC S9(9)V9(9)
+002300                         SIGN IS LEADING SEPARATE CHARACTER.
+002310*
+002320 FD  SIGAUD01-FILE
+002330         RECORDING MODE IS F.
+002340 01  SIGAUD01-RECORD.
+002350         05  AUD-RUN-ID            PIC 9(8).
+002360         05  AUD-RECORD-ID         PIC 9(9).
+002370         05  AUD-DATE              PIC 9(8).
+002380         05  AUD-TIME              PIC 9(8).
+002390         05  AUD-USER-INPUT        PIC S9(3)
+002400                 SIGN IS LEADING SEPARATE CHARACTER.
+002410         05  AUD-SIGMOID           PIC S9(9)V9(9)
+002420                 SIGN IS LEADING SEPARATE CHARACTER.
+002430*
+002440 FD  SIGEXT01-FILE
+002450         RECORDING MODE IS F.
+002460 01  SIGEXT01-RECORD.
+002470         05  EXT-RECORD-ID         PIC 9(9).
+002480         05  EXT-SIGMOID           PIC S9(9)V9(9)
+002490                 SIGN IS LEADING SEPARATE CHARACTER.
+002500*
+002510 FD  SIGPRM01-FILE
+002520         RECORDING MODE IS F.
+002530 01  SIGPRM01-RECORD.
+002540         05  PRM-FUNCTION-CODE     PIC X(01).
+002550*
+002560 WORKING-STORAGE SECTION.
+002570* ---------------------------------------------------------
+002580*  SWITCHES
+002590* ---------------------------------------------------------
+002600 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+002610         88  END-OF-SIGIN01        VALUE "Y".
+002620 77  WS-EDIT-SWITCH            PIC X(01) VALUE "Y".
+002630         88  INPUT-IS-VALID        VALUE "Y".
+002640         88  INPUT-IS-INVALID      VALUE "N".
+002650*
+002660* ---------------------------------------------------------
+002670*  WORKING VALUES
+002680* ---------------------------------------------------------
+002690 01  USER_INPUT                PIC S9(3).
+002700 01  SIGMOID                   PIC S9(9)V9(9)
+002710                 SIGN IS LEADING SEPARATE CHARACTER.
+002720 01  WS-RECORD-ID              PIC 9(9).
+002730 01  WS-SOURCE-CATEGORY        PIC X(10).
+002740 77  WS-LINE-COUNT             PIC 9(4) COMP VALUE 0.
+002750 77  WS-PAGE-COUNT             PIC 9(4) COMP VALUE 0.
+002760 77  WS-LINES-PER-PAGE         PIC 9(4) COMP VALUE 50.
+002770 77  WS-REJECT-COUNT           PIC 9(7) COMP VALUE 0.
+002775 77  WS-REJECT-REASON          PIC X(45) VALUE SPACES.
+002780*
+002790* ---------------------------------------------------------
+002800*  VALID SCORE RANGE  --  BUSINESS-DEFINED EDIT LIMITS
+002810* ---------------------------------------------------------
+002820 77  WS-SCORE-LOW-LIMIT        PIC S9(3) VALUE -500.
+002830 77  WS-SCORE-HIGH-LIMIT       PIC S9(3) VALUE  500.
+002840*
+002850* ---------------------------------------------------------
+002860*  CHECKPOINT / RESTART CONTROLS
+002870* ---------------------------------------------------------
+002880 77  WS-CHK-FILE-STATUS        PIC X(02).
+002890 77  WS-RECORD-COUNT           PIC 9(9) COMP VALUE 0.
+002900 77  WS-RESTART-COUNT          PIC 9(9) COMP VALUE 0.
+002910 77  WS-SKIP-INDEX             PIC 9(9) COMP VALUE 0.
+002950*
+002960* ---------------------------------------------------------
+002970*  AUDIT TRAIL CONTROLS
+002980* ---------------------------------------------------------
+002990 77  WS-RUN-ID                 PIC 9(8).
+003000 77  WS-AUDIT-DATE             PIC 9(8).
+003010 77  WS-AUDIT-TIME             PIC 9(8).
+003020*
+003030* ---------------------------------------------------------
+003040*  TRANSFORM FUNCTION SELECTION  --  READ FROM SIGPRM01
+003050* ---------------------------------------------------------
+003060 77  WS-PRM-FILE-STATUS        PIC X(02).
+003070 77  WS-FUNCTION-CODE          PIC X(01) VALUE "S".
+003080         88  FUNCTION-IS-SIGMOID   VALUE "S".
+003090         88  FUNCTION-IS-TANH      VALUE "T".
+003100         88  FUNCTION-IS-RELU      VALUE "R".
+003110 77  WS-XFM-RETURN-CODE        PIC 9(01) VALUE 0.
+003120         88  WS-XFM-OK             VALUE 0.
+003130         88  WS-XFM-FAILED         VALUE 1.
+003140*
+003150* ---------------------------------------------------------
+003160*  CONTROL SUMMARY  --  COUNTS AND SIGMOID RANGE BY CATEGORY
+003170* ---------------------------------------------------------
+003180 77  WS-CAT-FOUND-SWITCH       PIC X(01) VALUE "N".
+003190         88  WS-CATEGORY-FOUND     VALUE "Y".
+003200         88  WS-CATEGORY-NOT-FOUND VALUE "N".
+003210 77  WS-CAT-OVERFLOW-SWITCH    PIC X(01) VALUE "N".
+003220         88  WS-CAT-TABLE-OVERFLOWED     VALUE "Y".
+003230         88  WS-CAT-TABLE-NOT-OVERFLOWED VALUE "N".
+003240 77  WS-CAT-MAX-ENTRIES        PIC 9(4) COMP VALUE 20.
+003250 77  WS-CAT-REAL-LIMIT         PIC 9(4) COMP VALUE 19.
+003260 77  WS-CAT-COUNT-USED         PIC 9(4) COMP VALUE 0.
+003270 77  WS-CAT-SUB                PIC 9(4) COMP VALUE 0.
+003280 77  WS-CAT-AVG-SIGMOID        PIC S9(9)V9(9) VALUE 0
+003290                 SIGN IS LEADING SEPARATE CHARACTER.
+003300 77  WS-GOOD-COUNT             PIC 9(9) COMP VALUE 0.
+003310 01  WS-CAT-TABLE.
+003320         05  WS-CAT-ENTRY          OCCURS 20 TIMES
+003330                                   INDEXED BY WS-CAT-IDX.
+003340             10  WS-CAT-NAME            PIC X(10).
+003350             10  WS-CAT-REC-COUNT       PIC 9(9) COMP VALUE 0.
+003360             10  WS-CAT-REJ-COUNT       PIC 9(9) COMP VALUE 0.
+003370             10  WS-CAT-MIN-SIGMOID     PIC S9(9)V9(9) VALUE 0
+003380                     SIGN IS LEADING SEPARATE CHARACTER.
+003390             10  WS-CAT-MAX-SIGMOID     PIC S9(9)V9(9) VALUE 0
+003400                     SIGN IS LEADING SEPARATE CHARACTER.
+003410             10  WS-CAT-TOTAL-SIGMOID   PIC S9(9)V9(9) VALUE 0
+003420                     SIGN IS LEADING SEPARATE CHARACTER.
+003430*
+003440* ---------------------------------------------------------
+003450*  CURRENT DATE (FOR REPORT HEADING)
+003460* ---------------------------------------------------------
+003470 01  WS-CURRENT-DATE.
+003480         05  WS-CD-YY              PIC 9(2).
+003490         05  WS-CD-MM              PIC 9(2).
+003500         05  WS-CD-DD              PIC 9(2).
+003510*
+003520* ---------------------------------------------------------
+003530*  REPORT LINE LAYOUTS
+003540* ---------------------------------------------------------
+003550 01  WS-HEADING-1.
+003560         05  FILLER                PIC X(01) VALUE SPACE.
+003570         05  FILLER                PIC X(31)
+003580                 VALUE "SIG01 - SIGMOID SCORING REPORT".
+003590         05  FILLER                PIC X(10) VALUE SPACES.
+003600         05  FILLER                PIC X(06) VALUE "DATE: ".
+003610         05  H1-MM                 PIC 99.
+003620         05  FILLER                PIC X(01) VALUE "/".
+003630         05  H1-DD                 PIC 99.
+003640         05  FILLER                PIC X(01) VALUE "/".
+003650         05  H1-YY                 PIC 99.
+003660         05  FILLER                PIC X(08) VALUE SPACES.
+003670         05  FILLER                PIC X(06) VALUE "PAGE: ".
+003680         05  H1-PAGE               PIC ZZZ9.
+003690*
+003700 01  WS-HEADING-2.
+003710         05  FILLER                PIC X(01) VALUE SPACE.
+003720         05  FILLER                PIC X(11) VALUE "USER INPUT ".
+003730         05  FILLER                PIC X(04) VALUE SPACES.
+003740         05  FILLER                PIC X(07) VALUE "SIGMOID".
+003750*
+003760 01  WS-DETAIL-LINE.
+003770         05  FILLER                PIC X(01) VALUE SPACE.
+003780         05  D-USER-INPUT          PIC -ZZ9.
+003790         05  FILLER                PIC X(08) VALUE SPACES.
+003800         05  D-SIGMOID             PIC -999.9(9).
+003810*
+003820* ---------------------------------------------------------
+003830*  CONTROL SUMMARY REPORT LINE LAYOUTS
+003840* ---------------------------------------------------------
+003850 01  WS-SUM-HEADING-1.
+003860         05  FILLER                PIC X(01) VALUE SPACE.
+003870         05  FILLER                PIC X(31)
+003880                 VALUE "SIG01 - CONTROL SUMMARY REPORT".
+003890         05  FILLER                PIC X(10) VALUE SPACES.
+003900         05  FILLER                PIC X(06) VALUE "DATE: ".
+003910         05  SH1-MM                PIC 99.
+003920         05  FILLER                PIC X(01) VALUE "/".
+003930         05  SH1-DD                PIC 99.
+003940         05  FILLER                PIC X(01) VALUE "/".
+003950         05  SH1-YY                PIC 99.
+003960*
+003970 01  WS-SUM-HEADING-2.
+003980         05  FILLER                PIC X(01) VALUE SPACE.
+003990         05  FILLER                PIC X(10) VALUE "CATEGORY  ".
+004000         05  FILLER                PIC X(07) VALUE "RECORDS".
+004010         05  FILLER                PIC X(03) VALUE SPACES.
+004020         05  FILLER                PIC X(07) VALUE "REJECTS".
+004030         05  FILLER                PIC X(03) VALUE SPACES.
+004040         05  FILLER                PIC X(14) VALUE "MIN SIGMOID".
+004050         05  FILLER                PIC X(02) VALUE SPACES.
+004060         05  FILLER                PIC X(14) VALUE "MAX SIGMOID".
+004070         05  FILLER                PIC X(02) VALUE SPACES.
+004080         05  FILLER                PIC X(14) VALUE "AVG SIGMOID".
+004090*
+004100 01  WS-SUM-DETAIL-LINE.
+004110         05  FILLER                PIC X(01) VALUE SPACE.
+004120         05  SD-CATEGORY           PIC X(10).
+004130         05  SD-REC-COUNT          PIC ZZZ,ZZ9.
+004140         05  FILLER                PIC X(03) VALUE SPACES.
+004150         05  SD-REJ-COUNT          PIC ZZZ,ZZ9.
+004160         05  FILLER                PIC X(03) VALUE SPACES.
+004170         05  SD-MIN-SIGMOID        PIC -999.9(9).
+004180         05  FILLER                PIC X(02) VALUE SPACES.
+004190         05  SD-MAX-SIGMOID        PIC -999.9(9).
+004200         05  FILLER                PIC X(02) VALUE SPACES.
+004210         05  SD-AVG-SIGMOID        PIC -999.9(9).
+004220*
+004230 01  WS-SUM-TOTAL-LINE.
+004240         05  FILLER                PIC X(01) VALUE SPACE.
+004250         05  FILLER                PIC X(10) VALUE "GRAND TOTA".
+004260         05  ST-REC-COUNT          PIC ZZZ,ZZ9.
+004270         05  FILLER                PIC X(03) VALUE SPACES.
+004280         05  ST-REJ-COUNT          PIC ZZZ,ZZ9.
+004290*
+004300 PROCEDURE DIVISION.
+004310* ===========================================================*
+004320*  0000-MAINLINE                                               
+004330* ===========================================================*
+004340 0000-MAINLINE.
+004350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004360     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+004370         UNTIL END-OF-SIGIN01.
+004380     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+004390     GO TO 9999-EXIT.
+004400*
+004410* ===========================================================*
+004420*  1000-INITIALIZE  --  OPEN FILES AND PRIME THE READ          
+004430* ===========================================================*
+004440 1000-INITIALIZE.
+004450     OPEN INPUT  SIGIN01-FILE.
+004460     PERFORM 1050-READ-FUNCTION-CODE THRU 1050-EXIT.
+004470     PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT.
+004480     PERFORM 1070-OPEN-OUTPUT-FILES THRU 1070-EXIT.
+004490     ACCEPT WS-CURRENT-DATE FROM DATE.
+004500     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+004510     ACCEPT WS-RUN-ID FROM TIME.
+004520     IF WS-RESTART-COUNT > 0
+004530         PERFORM 1080-SKIP-PROCESSED-RECS THRU 1080-EXIT
+004540     END-IF.
+004550     PERFORM 2000-READ-SIGIN01 THRU 2000-EXIT.
+004560 1000-EXIT.
+004570     EXIT.
+004580*
+004590* ===========================================================*
+004600*  1050-READ-FUNCTION-CODE  --  WHICH CURVE TO RUN THIS JOB    
+004610* ===========================================================*
+004620 1050-READ-FUNCTION-CODE.
+004630     OPEN INPUT SIGPRM01-FILE.
+004640     IF WS-PRM-FILE-STATUS = "00"
+004650         READ SIGPRM01-FILE
+004660             AT END
+004670                 CONTINUE
+004680             NOT AT END
+004685                 MOVE PRM-FUNCTION-CODE TO WS-FUNCTION-CODE
+004690                 IF NOT FUNCTION-IS-SIGMOID
+004692                        AND NOT FUNCTION-IS-TANH
+004694                        AND NOT FUNCTION-IS-RELU
+004700                     MOVE "S" TO WS-FUNCTION-CODE
+004710                 END-IF
+004720         END-READ
+004730     END-IF.
+004740     CLOSE SIGPRM01-FILE.
+004750 1050-EXIT.
+004760     EXIT.
+004770*
+004780* ===========================================================*
+004790*  1060-READ-CHECKPOINT  --  LOOK FOR A PRIOR RESTART POINT    
+004800*          RESTORES THE GOOD/REJECT COUNTS AND CATEGORY TABLE  
+004810*          SO THE CONTROL SUMMARY BALANCES THE WHOLE JOB       
+004820* ===========================================================*
+004830 1060-READ-CHECKPOINT.
+004840     MOVE 0 TO WS-RESTART-COUNT.
+004850     OPEN INPUT SIGCHK01-FILE.
+004860     IF WS-CHK-FILE-STATUS = "00"
+004870         READ SIGCHK01-FILE
+004880             AT END
+004890                 MOVE 0 TO WS-RESTART-COUNT
+004900             NOT AT END
+004910                 MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+004920                 IF WS-RESTART-COUNT > 0
+004930                     MOVE CHK-GOOD-COUNT     TO WS-GOOD-COUNT
+004940                     MOVE CHK-REJECT-COUNT   TO WS-REJECT-COUNT
+004945                     MOVE CHK-PAGE-COUNT     TO WS-PAGE-COUNT
+004950                     MOVE CHK-CAT-COUNT-USED TO WS-CAT-COUNT-USED
+004960                     MOVE CHK-CAT-OVERFLOW-SW
+004970                         TO WS-CAT-OVERFLOW-SWITCH
+004980                     PERFORM 1065-RESTORE-CATEGORY-ENTRY
+004990                         THRU 1065-EXIT
+005000                         VARYING WS-CAT-SUB FROM 1 BY 1
+005010                         UNTIL WS-CAT-SUB > WS-CAT-MAX-ENTRIES
+005020                 END-IF
+005030         END-READ
+005040     END-IF.
+005050     CLOSE SIGCHK01-FILE.
+005060 1060-EXIT.
+005070     EXIT.
+005080*
+005090* ===========================================================*
+005100*  1065-RESTORE-CATEGORY-ENTRY  --  ONE CATEGORY SLOT OFF CHK  
+005110* ===========================================================*
+005120 1065-RESTORE-CATEGORY-ENTRY.
+005130     SET WS-CAT-IDX TO WS-CAT-SUB.
+005140     MOVE CHK-CAT-NAME(WS-CAT-SUB)
+005150         TO WS-CAT-NAME(WS-CAT-IDX).
+005160     MOVE CHK-CAT-REC-COUNT(WS-CAT-SUB)
+005170         TO WS-CAT-REC-COUNT(WS-CAT-IDX).
+005180     MOVE CHK-CAT-REJ-COUNT(WS-CAT-SUB)
+005190         TO WS-CAT-REJ-COUNT(WS-CAT-IDX).
+005200     MOVE CHK-CAT-MIN-SIGMOID(WS-CAT-SUB)
+005210         TO WS-CAT-MIN-SIGMOID(WS-CAT-IDX).
+005220     MOVE CHK-CAT-MAX-SIGMOID(WS-CAT-SUB)
+005230         TO WS-CAT-MAX-SIGMOID(WS-CAT-IDX).
+005240     MOVE CHK-CAT-TOTAL-SIGMOID(WS-CAT-SUB)
+005250         TO WS-CAT-TOTAL-SIGMOID(WS-CAT-IDX).
+005260 1065-EXIT.
+005270     EXIT.
+005280*
+005290* ===========================================================*
+005300*  1070-OPEN-OUTPUT-FILES  --  OUTPUT ON A FRESH RUN, EXTEND   
+005310*          ON A RESTART SO PRIOR-RUN OUTPUT IS NOT LOST        
+005320* ===========================================================*
+005330 1070-OPEN-OUTPUT-FILES.
+005340     IF WS-RESTART-COUNT > 0
+005350         OPEN EXTEND SIGRPT01-FILE
+005360         OPEN EXTEND SIGREJ01-FILE
+005370         OPEN EXTEND SIGAUD01-FILE
+005380         OPEN EXTEND SIGEXT01-FILE
+005390     ELSE
+005400         OPEN OUTPUT SIGRPT01-FILE
+005410         OPEN OUTPUT SIGREJ01-FILE
+005420         OPEN OUTPUT SIGAUD01-FILE
+005430         OPEN OUTPUT SIGEXT01-FILE
+005440     END-IF.
+005450 1070-EXIT.
+005460     EXIT.
+005470*
+005480* ===========================================================*
+005490*  1080-SKIP-PROCESSED-RECS  --  FAST-FORWARD PAST A CHECKPOINT
+005500* ===========================================================*
+005510 1080-SKIP-PROCESSED-RECS.
+005520     PERFORM 2000-READ-SIGIN01 THRU 2000-EXIT
+005530         VARYING WS-SKIP-INDEX FROM 1 BY 1
+005540         UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+005550            OR END-OF-SIGIN01.
+005560 1080-EXIT.
+005570     EXIT.
+005580*
+005590* ===========================================================*
+005600*  1200-WRITE-HEADINGS  --  NEW PAGE, HEADINGS, RESET LINES    
+005610* ===========================================================*
+005620 1200-WRITE-HEADINGS.
+005630     ADD 1 TO WS-PAGE-COUNT.
+005640     MOVE WS-CD-MM TO H1-MM.
+005650     MOVE WS-CD-DD TO H1-DD.
+005660     MOVE WS-CD-YY TO H1-YY.
+005670     MOVE WS-PAGE-COUNT TO H1-PAGE.
+005680     WRITE SIGRPT01-RECORD FROM WS-HEADING-1 AFTER ADVANCING PAGE.
+005690     WRITE SIGRPT01-RECORD FROM WS-HEADING-2 AFTER ADVANCING 2.
+005700     MOVE ZERO TO WS-LINE-COUNT.
+005710 1200-EXIT.
+005720     EXIT.
+005730*
+005740* ===========================================================*
+005750*  2000-READ-SIGIN01  --  READ ONE SCORE RECORD                
+005760* ===========================================================*
+005770 2000-READ-SIGIN01.
+005780     READ SIGIN01-FILE
+005790         AT END
+005800             MOVE "Y" TO WS-EOF-SWITCH
+005810         NOT AT END
+005820             MOVE SR-RECORD-ID       TO WS-RECORD-ID
+005830             MOVE SR-SOURCE-CATEGORY TO WS-SOURCE-CATEGORY
+005850             ADD 1 TO WS-RECORD-COUNT
+005860     END-READ.
+005870 2000-EXIT.
+005880     EXIT.
+005890*
+005900* ===========================================================*
+005910*  3000-PROCESS-RECORD  --  VALIDATE, THEN COMPUTE OR REJECT   
+005920* ===========================================================*
+005930 3000-PROCESS-RECORD.
+005940     PERFORM 3100-VALIDATE-RECORD THRU 3100-EXIT.
+005950     IF INPUT-IS-VALID
+005960         PERFORM 3200-COMPUTE-AND-REPORT THRU 3200-EXIT
+005970     ELSE
+005980         PERFORM 3300-REJECT-RECORD THRU 3300-EXIT
+005990     END-IF.
+006000     PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT.
+006060     PERFORM 2000-READ-SIGIN01 THRU 2000-EXIT.
+006070 3000-EXIT.
+006080     EXIT.
+006090*
+006100* ===========================================================*
+006110*  3100-VALIDATE-RECORD  --  NUMERIC AND RANGE EDIT            
+006120* ===========================================================*
+006130 3100-VALIDATE-RECORD.
+006140     SET INPUT-IS-VALID TO TRUE.
+006150     IF (SR-SCORE-SIGN-X NOT = "+" AND SR-SCORE-SIGN-X NOT = "-")
+006160         OR SR-SCORE-DIGITS-X IS NOT NUMERIC
+006165         SET INPUT-IS-INVALID TO TRUE
+006167         MOVE "INVALID SIGN OR NON-NUMERIC SCORE DIGITS"
+006169             TO WS-REJECT-REASON
+006180     ELSE
+006185         MOVE SR-SCORE TO USER_INPUT
+006190         IF USER_INPUT < WS-SCORE-LOW-LIMIT
+006200            OR USER_INPUT > WS-SCORE-HIGH-LIMIT
+006210             SET INPUT-IS-INVALID TO TRUE
+006215             MOVE "SCORE OUTSIDE THE VALID EDIT RANGE"
+006217                 TO WS-REJECT-REASON
+006220         END-IF
+006230     END-IF.
+006240 3100-EXIT.
+006250     EXIT.
+006260*
+006270* ===========================================================*
+006280*  3200-COMPUTE-AND-REPORT  --  RUN THE TRANSFORM, PRINT DETAIL
+006290* ===========================================================*
+006300 3200-COMPUTE-AND-REPORT.
+006310     CALL "SIGXFM1" USING WS-FUNCTION-CODE USER_INPUT
+006320                          SIGMOID WS-XFM-RETURN-CODE.
+006330     IF WS-XFM-FAILED
+006335         MOVE "SIGXFM1 TRANSFORM COMPUTE FAILED ON THE SCORE"
+006337             TO WS-REJECT-REASON
+006340         PERFORM 3300-REJECT-RECORD THRU 3300-EXIT
+006350     ELSE
+006360         IF WS-LINE-COUNT = 0
+006370            OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+006380             PERFORM 1200-WRITE-HEADINGS THRU 1200-EXIT
+006390         END-IF
+006400         MOVE USER_INPUT TO D-USER-INPUT
+006410         MOVE SIGMOID    TO D-SIGMOID
+006420         WRITE SIGRPT01-RECORD FROM WS-DETAIL-LINE
+006430             AFTER ADVANCING 1
+006440         ADD 1 TO WS-LINE-COUNT
+006450         PERFORM 3250-WRITE-AUDIT-RECORD THRU 3250-EXIT
+006460         PERFORM 3260-WRITE-EXTRACT-RECORD THRU 3260-EXIT
+006470         PERFORM 3270-UPDATE-CATEGORY-STATS THRU 3270-EXIT
+006480     END-IF.
+006490 3200-EXIT.
+006500     EXIT.
+006510*
+006520* ===========================================================*
+006530*  3250-WRITE-AUDIT-RECORD  --  LOG THE PAIR FOR RECONCILIATION
+006540* ===========================================================*
+006550 3250-WRITE-AUDIT-RECORD.
+006560     ACCEPT WS-AUDIT-TIME FROM TIME.
+006570     MOVE WS-RUN-ID     TO AUD-RUN-ID.
+006580     MOVE WS-RECORD-ID  TO AUD-RECORD-ID.
+006590     MOVE WS-AUDIT-DATE TO AUD-DATE.
+006600     MOVE WS-AUDIT-TIME TO AUD-TIME.
+006610     MOVE USER_INPUT    TO AUD-USER-INPUT.
+006620     MOVE SIGMOID       TO AUD-SIGMOID.
+006630     WRITE SIGAUD01-RECORD.
+006640 3250-EXIT.
+006650     EXIT.
+006660*
+006670* ===========================================================*
+006680*  3260-WRITE-EXTRACT-RECORD  --  FEED THE DOWNSTREAM DASHBOARD
+006690* ===========================================================*
+006700 3260-WRITE-EXTRACT-RECORD.
+006710     MOVE WS-RECORD-ID TO EXT-RECORD-ID.
+006720     MOVE SIGMOID      TO EXT-SIGMOID.
+006730     WRITE SIGEXT01-RECORD.
+006740 3260-EXIT.
+006750     EXIT.
+006760*
+006770* ===========================================================*
+006780*  3270-UPDATE-CATEGORY-STATS  --  ROLL SIGMOID INTO ITS CAT.  
+006790* ===========================================================*
+006800 3270-UPDATE-CATEGORY-STATS.
+006810     PERFORM 3400-FIND-CATEGORY-INDEX THRU 3400-EXIT.
+006820     IF WS-CAT-REC-COUNT(WS-CAT-IDX) = 0
+006830         MOVE SIGMOID TO WS-CAT-MIN-SIGMOID(WS-CAT-IDX)
+006840         MOVE SIGMOID TO WS-CAT-MAX-SIGMOID(WS-CAT-IDX)
+006850     ELSE
+006860         IF SIGMOID < WS-CAT-MIN-SIGMOID(WS-CAT-IDX)
+006870             MOVE SIGMOID TO WS-CAT-MIN-SIGMOID(WS-CAT-IDX)
+006880         END-IF
+006890         IF SIGMOID > WS-CAT-MAX-SIGMOID(WS-CAT-IDX)
+006900             MOVE SIGMOID TO WS-CAT-MAX-SIGMOID(WS-CAT-IDX)
+006910         END-IF
+006920     END-IF.
+006930     ADD 1 TO WS-CAT-REC-COUNT(WS-CAT-IDX).
+006940     ADD SIGMOID TO WS-CAT-TOTAL-SIGMOID(WS-CAT-IDX).
+006950     ADD 1 TO WS-GOOD-COUNT.
+006960 3270-EXIT.
+006970     EXIT.
+006980*
+006990* ===========================================================*
+007000*  3300-REJECT-RECORD  --  WRITE A REJECT FOR A BAD SCORE      
+007010* ===========================================================*
+007020 3300-REJECT-RECORD.
+007030     ADD 1 TO WS-REJECT-COUNT.
+007040     MOVE WS-RECORD-ID     TO RJ-RECORD-ID.
+007050     MOVE SR-SCORE-X       TO RJ-RAW-INPUT.
+007060     MOVE WS-REJECT-REASON TO RJ-REASON.
+007080     WRITE SIGREJ01-RECORD.
+007090     PERFORM 3310-UPDATE-REJECT-STATS THRU 3310-EXIT.
+007100 3300-EXIT.
+007110     EXIT.
+007120*
+007130* ===========================================================*
+007140*  3310-UPDATE-REJECT-STATS  --  ROLL A REJECT INTO ITS CAT.   
+007150* ===========================================================*
+007160 3310-UPDATE-REJECT-STATS.
+007170     PERFORM 3400-FIND-CATEGORY-INDEX THRU 3400-EXIT.
+007180     ADD 1 TO WS-CAT-REJ-COUNT(WS-CAT-IDX).
+007190 3310-EXIT.
+007200     EXIT.
+007210*
+007220* ===========================================================*
+007230*  3400-FIND-CATEGORY-INDEX  --  LOCATE OR ADD A CATEGORY SLOT 
+007240*          A FULL TABLE NO LONGER MERGES INTO AN ARBITRARY     
+007250*          EXISTING SLOT -- IT ROUTES TO THE OVERFLOW BUCKET.  
+007260* ===========================================================*
+007270 3400-FIND-CATEGORY-INDEX.
+007280     SET WS-CATEGORY-NOT-FOUND TO TRUE.
+007290     PERFORM 3410-SEARCH-ONE-CATEGORY THRU 3410-EXIT
+007300         VARYING WS-CAT-SUB FROM 1 BY 1
+007310         UNTIL WS-CAT-SUB > WS-CAT-COUNT-USED
+007320            OR WS-CATEGORY-FOUND.
+007330     IF WS-CATEGORY-NOT-FOUND
+007340         IF WS-CAT-COUNT-USED < WS-CAT-REAL-LIMIT
+007350             ADD 1 TO WS-CAT-COUNT-USED
+007360             SET WS-CAT-IDX TO WS-CAT-COUNT-USED
+007370             MOVE WS-SOURCE-CATEGORY TO WS-CAT-NAME(WS-CAT-IDX)
+007380         ELSE
+007390             PERFORM 3420-USE-OVERFLOW-CATEGORY THRU 3420-EXIT
+007400         END-IF
+007410     END-IF.
+007420 3400-EXIT.
+007430     EXIT.
+007440*
+007450* ===========================================================*
+007460*  3410-SEARCH-ONE-CATEGORY  --  TEST ONE TABLE SLOT FOR MATCH 
+007470* ===========================================================*
+007480 3410-SEARCH-ONE-CATEGORY.
+007490     SET WS-CAT-IDX TO WS-CAT-SUB.
+007500     IF WS-CAT-NAME(WS-CAT-IDX) = WS-SOURCE-CATEGORY
+007510         SET WS-CATEGORY-FOUND TO TRUE
+007520     END-IF.
+007530 3410-EXIT.
+007540     EXIT.
+007550*
+007560* ===========================================================*
+007570*  3420-USE-OVERFLOW-CATEGORY  --  TABLE IS FULL, ROUTE TO THE 
+007580*          DEDICATED OVERFLOW SLOT INSTEAD OF AN EXISTING ONE 
+007590* ===========================================================*
+007600 3420-USE-OVERFLOW-CATEGORY.
+007610     SET WS-CAT-IDX TO WS-CAT-MAX-ENTRIES.
+007620     IF WS-CAT-TABLE-NOT-OVERFLOWED
+007630         DISPLAY "SIG01 WARNING - CATEGORY TABLE FULL, ROUTING "
+007640             WS-SOURCE-CATEGORY " TO THE OVERFLOW BUCKET"
+007650         SET WS-CAT-TABLE-OVERFLOWED TO TRUE
+007660         MOVE "**OVERFLOW" TO WS-CAT-NAME(WS-CAT-IDX)
+007670     END-IF.
+007680 3420-EXIT.
+007690     EXIT.
+007700*
+007710* ===========================================================*
+007720*  4000-WRITE-CHECKPOINT  --  RECORD THE LAST POSITION REACHED 
+007730*          AND THE RUNNING TOTALS NEEDED TO RESUME A BALANCED 
+007740*          CONTROL SUMMARY AFTER A RESTART                    
+007750* ===========================================================*
+007760 4000-WRITE-CHECKPOINT.
+007770     MOVE WS-RECORD-COUNT      TO CHK-RECORD-COUNT.
+007780     MOVE WS-GOOD-COUNT        TO CHK-GOOD-COUNT.
+007790     MOVE WS-REJECT-COUNT      TO CHK-REJECT-COUNT.
+007795     MOVE WS-PAGE-COUNT        TO CHK-PAGE-COUNT.
+007800     MOVE WS-CAT-COUNT-USED    TO CHK-CAT-COUNT-USED.
+007810     MOVE WS-CAT-OVERFLOW-SWITCH TO CHK-CAT-OVERFLOW-SW.
+007820     PERFORM 4010-SAVE-CATEGORY-ENTRY THRU 4010-EXIT
+007830         VARYING WS-CAT-SUB FROM 1 BY 1
+007840         UNTIL WS-CAT-SUB > WS-CAT-MAX-ENTRIES.
+007850     OPEN OUTPUT SIGCHK01-FILE.
+007860     WRITE SIGCHK01-RECORD.
+007870     CLOSE SIGCHK01-FILE.
+007880 4000-EXIT.
+007890     EXIT.
+007900*
+007910* ===========================================================*
+007920*  4010-SAVE-CATEGORY-ENTRY  --  ONE CATEGORY SLOT INTO CHK    
+007930* ===========================================================*
+007940 4010-SAVE-CATEGORY-ENTRY.
+007950     SET WS-CAT-IDX TO WS-CAT-SUB.
+007960     MOVE WS-CAT-NAME(WS-CAT-IDX)
+007970         TO CHK-CAT-NAME(WS-CAT-SUB).
+007980     MOVE WS-CAT-REC-COUNT(WS-CAT-IDX)
+007990         TO CHK-CAT-REC-COUNT(WS-CAT-SUB).
+008000     MOVE WS-CAT-REJ-COUNT(WS-CAT-IDX)
+008010         TO CHK-CAT-REJ-COUNT(WS-CAT-SUB).
+008020     MOVE WS-CAT-MIN-SIGMOID(WS-CAT-IDX)
+008030         TO CHK-CAT-MIN-SIGMOID(WS-CAT-SUB).
+008040     MOVE WS-CAT-MAX-SIGMOID(WS-CAT-IDX)
+008050         TO CHK-CAT-MAX-SIGMOID(WS-CAT-SUB).
+008060     MOVE WS-CAT-TOTAL-SIGMOID(WS-CAT-IDX)
+008070         TO CHK-CAT-TOTAL-SIGMOID(WS-CAT-SUB).
+008080 4010-EXIT.
+008090     EXIT.
+008100*
+008110* ===========================================================*
+008120*  8000-TERMINATE  --  CLOSE FILES, CLEAR THE CHECKPOINT       
+008130* ===========================================================*
+008140 8000-TERMINATE.
+008150     MOVE 0 TO WS-RECORD-COUNT.
+008160     PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT.
+008170     PERFORM 8100-WRITE-SUMMARY-REPORT THRU 8100-EXIT.
+008180     CLOSE SIGIN01-FILE.
+008190     CLOSE SIGRPT01-FILE.
+008200     CLOSE SIGREJ01-FILE.
+008210     CLOSE SIGAUD01-FILE.
+008220     CLOSE SIGEXT01-FILE.
+008230 8000-EXIT.
+008240     EXIT.
+008250*
+008260* ===========================================================*
+008270*  8100-WRITE-SUMMARY-REPORT  --  CONTROL BREAK BY CATEGORY    
+008280* ===========================================================*
+008290 8100-WRITE-SUMMARY-REPORT.
+008300     MOVE WS-CD-MM TO SH1-MM.
+008310     MOVE WS-CD-DD TO SH1-DD.
+008320     MOVE WS-CD-YY TO SH1-YY.
+008330     WRITE SIGRPT01-RECORD FROM WS-SUM-HEADING-1
+008340         AFTER ADVANCING PAGE.
+008350     WRITE SIGRPT01-RECORD FROM WS-SUM-HEADING-2
+008360         AFTER ADVANCING 2.
+008370     PERFORM 8110-WRITE-CATEGORY-LINE THRU 8110-EXIT
+008380         VARYING WS-CAT-SUB FROM 1 BY 1
+008390         UNTIL WS-CAT-SUB > WS-CAT-COUNT-USED.
+008400     IF WS-CAT-TABLE-OVERFLOWED
+008410         MOVE WS-CAT-MAX-ENTRIES TO WS-CAT-SUB
+008420         PERFORM 8110-WRITE-CATEGORY-LINE THRU 8110-EXIT
+008430     END-IF.
+008440     MOVE WS-GOOD-COUNT    TO ST-REC-COUNT.
+008450     MOVE WS-REJECT-COUNT  TO ST-REJ-COUNT.
+008460     WRITE SIGRPT01-RECORD FROM WS-SUM-TOTAL-LINE
+008470         AFTER ADVANCING 2.
+008480 8100-EXIT.
+008490     EXIT.
+008500*
+008510* ===========================================================*
+008520*  8110-WRITE-CATEGORY-LINE  --  ONE DETAIL LINE PER CATEGORY  
+008530* ===========================================================*
+008540 8110-WRITE-CATEGORY-LINE.
+008550     SET WS-CAT-IDX TO WS-CAT-SUB.
+008560     IF WS-CAT-REC-COUNT(WS-CAT-IDX) > 0
+008570         COMPUTE WS-CAT-AVG-SIGMOID =
+008580             WS-CAT-TOTAL-SIGMOID(WS-CAT-IDX) /
+008590             WS-CAT-REC-COUNT(WS-CAT-IDX)
+008600     ELSE
+008610         MOVE 0 TO WS-CAT-AVG-SIGMOID
+008620     END-IF.
+008630     MOVE WS-CAT-NAME(WS-CAT-IDX)        TO SD-CATEGORY.
+008640     MOVE WS-CAT-REC-COUNT(WS-CAT-IDX)   TO SD-REC-COUNT.
+008650     MOVE WS-CAT-REJ-COUNT(WS-CAT-IDX)   TO SD-REJ-COUNT.
+008660     MOVE WS-CAT-MIN-SIGMOID(WS-CAT-IDX) TO SD-MIN-SIGMOID.
+008670     MOVE WS-CAT-MAX-SIGMOID(WS-CAT-IDX) TO SD-MAX-SIGMOID.
+008680     MOVE WS-CAT-AVG-SIGMOID             TO SD-AVG-SIGMOID.
+008690     WRITE SIGRPT01-RECORD FROM WS-SUM-DETAIL-LINE
+008700         AFTER ADVANCING 1.
+008710 8110-EXIT.
+008720     EXIT.
+008730*
+008740 9999-EXIT.
+008750     STOP RUN.
