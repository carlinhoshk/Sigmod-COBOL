@@ -0,0 +1,123 @@
+001000*
+001010* SIGXFM1  --  SCORE TRANSFORM DISPATCHER FOR THE SIG SUITE
+001020*
+001030 IDENTIFICATION DIVISION.
+001040 PROGRAM-ID.                  SIGXFM1.
+001050 AUTHOR.                      R SOARES  -  BATCH SCORING TEAM.
+001060 INSTALLATION.                SIGMOD DATA CENTER.
+001070 DATE-WRITTEN.                2026-08-09.
+001080 DATE-COMPILED.
+001090*
+001100* REMARKS.     CALLED BY SIG01 (AND ANY OTHER PROGRAM IN THE
+001110*              SUITE) TO APPLY ONE OF THE GOVERNED SCORE
+001120*              TRANSFORMS -- SIGMOID, TANH, OR RELU -- TO A
+001130*              SINGLE USER_INPUT VALUE, SO EVERY PROGRAM THAT
+001140*              NEEDS A CURVE APPLIED CALLS THE SAME PLACE
+001150*              INSTEAD OF CARRYING ITS OWN COPY OF THE MATH.
+001160*
+001170* MODIFICATION HISTORY
+001180* DATE       INIT  DESCRIPTION
+001190* ---------- ----  -------------------------------------------
+001200* 2026-08-09 RS    ORIGINAL PROGRAM.  SPLIT OUT OF SIG01 SO THE
+001210*                  TANH AND RELU CURVES COULD BE ADDED WITHOUT
+001220*                  HAND-COPYING SIG01 FOR EACH NEW CURVE.  THIS
+001230*                  RUNTIME HAS NO INTRINSIC TANH, SO THE TANH
+001240*                  CURVE IS DERIVED FROM FUNCTION EXP.
+001242* 2026-08-09 RS    REPLACED THE SIGMOID CURVE'S NEGATIVE-EXPONENT
+001244*                  POWER TERM WITH AN EXPLICIT RECIPROCAL BUILT
+001246*                  FROM DIVIDE.  THIS RUNTIME'S ** OPERATOR LEFT
+001248*                  STALE STATE BEHIND ACROSS REPEATED CALLS IN
+001249*                  THE SAME JOB STEP -- SILENTLY WRONG RESULTS
+001250*                  AFTER THE FIRST CALL, AND ON SIZE ERROR NEVER
+001251*                  FIRING FOR THE X = -1 AND X = -2 SINGULARITIES
+001252*                  IT WAS SUPPOSED TO TRAP.  DIVIDE DOES NOT
+001253*                  SHARE THAT STATE AND CORRECTLY RAISES SIZE
+001254*                  ERROR ON BOTH SINGULARITIES.
+001255*
+001260 ENVIRONMENT DIVISION.
+001270*
+001280 DATA DIVISION.
+001290 WORKING-STORAGE SECTION.
+001292 77  WS-SIGMOID-DENOM          PIC S9(9)V9(9)
+001294                 SIGN IS LEADING SEPARATE CHARACTER.
+001296 77  WS-SIGMOID-RECIP          PIC S9(9)V9(9)
+001298                 SIGN IS LEADING SEPARATE CHARACTER.
+001330*
+001340 LINKAGE SECTION.
+001350 01  LK-FUNCTION-CODE          PIC X(01).
+001360         88  LK-FUNCTION-SIGMOID   VALUE "S".
+001370         88  LK-FUNCTION-TANH      VALUE "T".
+001380         88  LK-FUNCTION-RELU      VALUE "R".
+001390 01  LK-INPUT-VALUE            PIC S9(3).
+001400 01  LK-RESULT                 PIC S9(9)V9(9)
+001410                 SIGN IS LEADING SEPARATE CHARACTER.
+001420 01  LK-RETURN-CODE            PIC 9(01).
+001430         88  LK-TRANSFORM-OK       VALUE 0.
+001440         88  LK-TRANSFORM-FAILED   VALUE 1.
+001450*
+001460 PROCEDURE DIVISION USING LK-FUNCTION-CODE LK-INPUT-VALUE
+001470                              LK-RESULT LK-RETURN-CODE.
+001480* ===========================================================*
+001490*  0000-MAINLINE  --  DISPATCH ON THE FUNCTION CODE            
+001500* ===========================================================*
+001510 0000-MAINLINE.
+001520     SET LK-TRANSFORM-OK TO TRUE.
+001530     EVALUATE TRUE
+001540         WHEN LK-FUNCTION-SIGMOID
+001550             PERFORM 1000-TRANSFORM-SIGMOID THRU 1000-EXIT
+001560         WHEN LK-FUNCTION-TANH
+001570             PERFORM 2000-TRANSFORM-TANH THRU 2000-EXIT
+001580         WHEN LK-FUNCTION-RELU
+001590             PERFORM 3000-TRANSFORM-RELU THRU 3000-EXIT
+001600         WHEN OTHER
+001610             SET LK-TRANSFORM-FAILED TO TRUE
+001620     END-EVALUATE.
+001630     GOBACK.
+001640*
+001650* ===========================================================*
+001660*  1000-TRANSFORM-SIGMOID  --  THE ORIGINAL SIGMOID CURVE      
+001670* ===========================================================*
+001680 1000-TRANSFORM-SIGMOID.
+001682     COMPUTE WS-SIGMOID-DENOM = 1 + LK-INPUT-VALUE
+001684         ON SIZE ERROR
+001686             SET LK-TRANSFORM-FAILED TO TRUE
+001688     END-COMPUTE.
+001690     IF LK-TRANSFORM-OK
+001692         DIVIDE 1 BY WS-SIGMOID-DENOM GIVING WS-SIGMOID-RECIP
+001694             ON SIZE ERROR
+001696                 SET LK-TRANSFORM-FAILED TO TRUE
+001698         END-DIVIDE
+001699     END-IF.
+001700     IF LK-TRANSFORM-OK
+001710         COMPUTE LK-RESULT = 1 / (1 + WS-SIGMOID-RECIP)
+001715             ON SIZE ERROR
+001718                 SET LK-TRANSFORM-FAILED TO TRUE
+001720         END-COMPUTE
+001722     END-IF.
+001730 1000-EXIT.
+001740     EXIT.
+001750*
+001760* ===========================================================*
+001770*  2000-TRANSFORM-TANH  --  HYPERBOLIC TANGENT CURVE           
+001780* ===========================================================*
+001790 2000-TRANSFORM-TANH.
+001800     COMPUTE LK-RESULT =
+001810         (FUNCTION EXP(2 * LK-INPUT-VALUE) - 1) /
+001820         (FUNCTION EXP(2 * LK-INPUT-VALUE) + 1)
+001830         ON SIZE ERROR
+001840             SET LK-TRANSFORM-FAILED TO TRUE
+001850     END-COMPUTE.
+001860 2000-EXIT.
+001870     EXIT.
+001880*
+001890* ===========================================================*
+001900*  3000-TRANSFORM-RELU  --  ZERO-CLIP NEGATIVE SCORES          
+001910* ===========================================================*
+001920 3000-TRANSFORM-RELU.
+001930     IF LK-INPUT-VALUE > 0
+001940         MOVE LK-INPUT-VALUE TO LK-RESULT
+001950     ELSE
+001960         MOVE 0 TO LK-RESULT
+001970     END-IF.
+001980 3000-EXIT.
+001990     EXIT.
