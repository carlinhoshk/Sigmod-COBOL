@@ -0,0 +1,27 @@
+001000*
+001010* SIGREC01  --  SHARED SCORE RECORD LAYOUT FOR THE SIG SUITE
+001020*
+001030* DESCRIPTION:  ONE INCOMING OR ARCHIVED SCORE, IDENTIFIED BY
+001040*               RECORD ID AND EFFECTIVE DATE, TAGGED WITH THE
+001050*               SOURCE SYSTEM CATEGORY IT CAME FROM, CARRYING THE
+001060*               RAW (UNTRANSFORMED) SCORE VALUE.  SIG01 AND ANY
+001070*               OTHER PROGRAM IN THE SUITE COPY THIS MEMBER SO
+001080*               THEY ALL READ AND WRITE THE SAME SHAPE OF RECORD.
+001090*
+001100* MODIFICATION HISTORY
+001110* DATE       INIT  DESCRIPTION
+001120* ---------- ----  -------------------------------------------
+001130* 2026-08-09 RS    ORIGINAL COPYBOOK.
+001140*
+001150 01  SIGREC01-RECORD.
+001160         05  SR-RECORD-ID          PIC 9(9).
+001170         05  SR-EFFECTIVE-DATE.
+001180             10  SR-EFF-CCYY       PIC 9(4).
+001190             10  SR-EFF-MM         PIC 9(2).
+001200             10  SR-EFF-DD         PIC 9(2).
+001210         05  SR-SOURCE-CATEGORY    PIC X(10).
+001220         05  SR-SCORE              PIC S9(3)
+001230                 SIGN IS LEADING SEPARATE CHARACTER.
+001240         05  SR-SCORE-X REDEFINES SR-SCORE.
+001250             10  SR-SCORE-SIGN-X   PIC X(01).
+001260             10  SR-SCORE-DIGITS-X PIC X(03).
